@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTXREV.
+       AUTHOR. BANKING-SYSTEM.
+      *****************************************************************
+      * PROGRAM NAME: ACCTXREV                                        *
+      * DESCRIPTION:  REVERSAL/BACKOUT OF A PRIOR ACCTXFRM RUN.       *
+      *               DELETES THE ACCOUNTTRANSACTIONS ROWS INSERTED   *
+      *               BY A GIVEN RUNID SO A BAD RUN CAN BE RETRIED.   *
+      * INPUT:        RUNID PASSED VIA JCL PARM                       *
+      * OUTPUT:       ACCOUNTTRANSACTIONS TABLE (VIA SQL DELETE)      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * SQL COMMUNICATION AREA
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      * RUN BEING REVERSED, AND WHAT ACCTXFRM_RUNLOG SAYS ABOUT IT
+       01  WS-TARGET-RUN-ID          PIC S9(9) COMP VALUE 0.
+       01  WS-RUN-JOBNAME            PIC X(30).
+       01  WS-RUN-RECORDS-INSERTED   PIC 9(9).
+       01  WS-RUN-FINAL-SQLCODE      PIC S9(9) COMP.
+       01  WS-RUN-FOUND-FLAG         PIC X VALUE 'N'.
+           88 RUN-FOUND              VALUE 'Y'.
+
+      * REVERSAL RESULT
+       01  WS-ROWS-DELETED           PIC S9(9) COMP VALUE 0.
+       01  WS-REVERSAL-ABORTED-FLAG  PIC X VALUE 'N'.
+           88 REVERSAL-ABORTED       VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LK-PARM-RECORD.
+           05 LK-PARM-LENGTH        PIC S9(04) COMP.
+           05 LK-PARM-TEXT.
+               10 LK-PARM-RUN-ID    PIC 9(09).
+               10 FILLER            PIC X(31).
+
+       PROCEDURE DIVISION USING LK-PARM-RECORD.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           IF NOT REVERSAL-ABORTED
+               PERFORM 2000-REVERSE-RUN
+           END-IF
+           PERFORM 3000-FINALIZATION
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           DISPLAY '==========================================='
+           DISPLAY 'ACCOUNTTRANSACTIONS REVERSAL PROGRAM STARTED'
+           DISPLAY '==========================================='
+
+      * THE RUNID TO REVERSE MUST BE SUPPLIED VIA PARM - THERE IS NO
+      * SAFE DEFAULT, SO A MISSING/ZERO RUNID ABORTS THE JOB. THE FULL
+      * 9-DIGIT FIELD IS ONLY TRUSTED IF THE PARM TEXT WAS ACTUALLY
+      * LONG ENOUGH TO COVER IT (MATCHING ACCTXFRM'S OWN
+      * LK-PARM-LENGTH CONVENTION) - A SHORTER PARM WOULD OTHERWISE
+      * READ UNDEFINED BYTES INTO A NUMERIC MOVE
+           IF LK-PARM-LENGTH >= 9
+               MOVE LK-PARM-RUN-ID TO WS-TARGET-RUN-ID
+           END-IF
+
+           IF WS-TARGET-RUN-ID = 0
+               DISPLAY 'ERROR: NO RUNID SUPPLIED IN PARM. ABORTING.'
+               SET REVERSAL-ABORTED TO TRUE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY 'REVERSING ACCOUNTTRANSACTIONS FOR RUNID: '
+                   WS-TARGET-RUN-ID
+               PERFORM 1100-LOOKUP-RUN
+           END-IF.
+
+       1100-LOOKUP-RUN.
+      * CONFIRM THE RUNID IS A REAL ACCTXFRM RUN BEFORE DELETING
+      * ANYTHING AGAINST IT
+           EXEC SQL
+               SELECT JobName, RecordsInserted, FinalSQLCode
+               INTO :WS-RUN-JOBNAME, :WS-RUN-RECORDS-INSERTED,
+                    :WS-RUN-FINAL-SQLCODE
+               FROM ACCTXFRM_RUNLOG
+               WHERE RunID = :WS-TARGET-RUN-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET RUN-FOUND TO TRUE
+                   DISPLAY 'RUN JOBNAME: ' WS-RUN-JOBNAME
+                   DISPLAY 'RECORDS INSERTED BY THAT RUN: '
+                       WS-RUN-RECORDS-INSERTED
+               WHEN 100
+                   DISPLAY 'ERROR: RUNID NOT FOUND IN ACCTXFRM_RUNLOG.'
+                   SET REVERSAL-ABORTED TO TRUE
+                   MOVE 8 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY 'ERROR READING ACCTXFRM_RUNLOG. SQLCODE: '
+                       SQLCODE
+                   SET REVERSAL-ABORTED TO TRUE
+                   MOVE 8 TO RETURN-CODE
+           END-EVALUATE.
+
+       2000-REVERSE-RUN.
+      * BACK OUT EXACTLY THE ROWS THIS RUN INSERTED - NOTHING ELSE
+           EXEC SQL
+               DELETE FROM AccountTransactions
+               WHERE CreatedByRunID = :WS-TARGET-RUN-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               DISPLAY 'ERROR DELETING ACCOUNTTRANSACTIONS. SQLCODE: '
+                   SQLCODE
+               SET REVERSAL-ABORTED TO TRUE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE SQLERRD(3) TO WS-ROWS-DELETED
+               DISPLAY 'ACCOUNTTRANSACTIONS ROWS DELETED: '
+                   WS-ROWS-DELETED
+
+               EXEC SQL
+                   COMMIT WORK
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY 'ERROR ON COMMIT. SQLCODE: ' SQLCODE
+                   SET REVERSAL-ABORTED TO TRUE
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   PERFORM 2010-INVALIDATE-RUNLOG
+               END-IF
+           END-IF.
+
+       2010-INVALIDATE-RUNLOG.
+      * A REVERSED RUN MUST NOT KEEP LOOKING LIKE THE LAST SUCCESSFUL
+      * RUN TO 003'S DELTA WATERMARK (WHERE FinalSQLCode = 0) - ITS
+      * ACCOUNTS WERE JUST BACKED OUT AND NEED TO BE REPROCESSED BY THE
+      * NEXT DELTA RUN, NOT SKIPPED AS "ALREADY UP TO DATE"
+           EXEC SQL
+               UPDATE ACCTXFRM_RUNLOG
+               SET FinalSQLCode = 8
+               WHERE RunID = :WS-TARGET-RUN-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: COULD NOT INVALIDATE RUNLOG ROW.'
+               DISPLAY 'SQLCODE: ' SQLCODE
+               DISPLAY 'A SUBSEQUENT DELTA RUN MAY TREAT RUNID '
+                   WS-TARGET-RUN-ID ' AS THE LAST SUCCESSFUL RUN.'
+               DISPLAY 'RUN A FULL-MODE ACCTXFRM RUN TO BE SAFE.'
+           END-IF.
+
+       3000-FINALIZATION.
+           IF REVERSAL-ABORTED
+               DISPLAY '==========================================='
+               DISPLAY 'REVERSAL FAILED - SEE MESSAGES ABOVE'
+               DISPLAY '==========================================='
+           ELSE
+               DISPLAY '==========================================='
+               DISPLAY 'REVERSAL COMPLETED SUCCESSFULLY'
+               DISPLAY '==========================================='
+           END-IF.
