@@ -14,7 +14,18 @@
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * BRANCH/SUBTYPE CONTROL-TOTAL RECONCILIATION REPORT
+           SELECT RECON-REPORT-FILE ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-RECORD         PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       * SQL COMMUNICATION AREA
@@ -30,8 +41,11 @@
            05 WS-ACCT-NUM          PIC X(20).
            05 WS-ACCT-TYPE         PIC X(20).
            05 WS-BALANCE           PIC S9(13)V99 COMP-3.
+           05 WS-CURR-CODE         PIC X(03).
            05 WS-BRANCH            PIC X(10).
            05 WS-KYC               PIC X(20).
+               88 KYC-STATUS-PASSING VALUES 'VERIFIED' 'APPROVED'
+                                            'PASSED'.
            05 WS-RISK              PIC 9(3).
            05 WS-ACCT-STATUS       PIC X(20).
            05 WS-CREATED           PIC X(26).
@@ -47,6 +61,9 @@
            05 TGT-SUBTYPE          PIC X(30).
            05 TGT-AMOUNT           PIC S9(13)V99 COMP-3.
            05 TGT-RUNBAL           PIC S9(13)V99 COMP-3.
+           05 TGT-CURR-CODE        PIC X(03).
+           05 TGT-ORIG-AMOUNT      PIC S9(13)V99 COMP-3.
+           05 TGT-ORIG-CURR-CODE   PIC X(03).
            05 TGT-BRANCH           PIC X(10).
            05 TGT-REFNUM           PIC X(50).
            05 TGT-TRANS-DATE       PIC X(26).
@@ -57,20 +74,184 @@
            05 WS-RECORDS-READ      PIC 9(9) COMP VALUE 0.
            05 WS-RECORDS-INSERTED  PIC 9(9) COMP VALUE 0.
            05 WS-RECORDS-FAILED    PIC 9(9) COMP VALUE 0.
+           05 WS-COMMIT-INTERVAL   PIC 9(9) COMP VALUE 5000.
+
+      * CHECKPOINT/RESTART CONTROL - SEE ACCTXFRM_CHECKPOINT TABLE
+      * WS-CHKPT-JOBNAME IS PARTITION-SCOPED (SEE 0510-BUILD-JOBNAME)
+      * SO CONCURRENT PARTITIONED JOB STEPS DO NOT SHARE A CHECKPOINT.
+      * WIDE ENOUGH TO HOLD A BRANCH AND AN ACCOUNTID RANGE TOGETHER
+      * WHEN A PARTITION SUPPLIES BOTH
+       01  WS-CHECKPOINT-DATA.
+           05 WS-CHKPT-JOBNAME     PIC X(30) VALUE 'ACCTXFRM'.
+           05 WS-LAST-CHKPT-ACCTID PIC 9(10) VALUE 0.
+
+      * REJECT CAPTURE FOR FAILED ACCOUNTTRANSACTIONS INSERTS
+       01  WS-REJECT-DATA.
+           05 WS-SAVED-SQLCODE     PIC S9(9) COMP.
+           05 WS-SAVED-SQLERRM     PIC X(70).
+           05 WS-REJECT-TIMESTAMP  PIC X(26).
+
+      * RUN-HISTORY / CONTROL DATA - SEE ACCTXFRM_RUNLOG TABLE
+       01  WS-RUNLOG-DATA.
+           05 WS-RUN-ID             PIC S9(9) COMP.
+           05 WS-RUN-START-TS       PIC X(26).
+           05 WS-HIGHEST-ACCTID     PIC 9(10) VALUE 0.
+           05 WS-FINAL-SQLCODE      PIC S9(9) COMP VALUE 0.
+
+      * KYC/RISK COMPLIANCE EXCEPTION FEED
+       01  WS-RISK-THRESHOLD         PIC 9(3) VALUE 700.
+       01  WS-COMPLIANCE-TIMESTAMP   PIC X(26).
+
+      * BRANCH/SUBTYPE RECONCILIATION CONTROL TOTALS
+       01  WS-RECON-PRINT-RUNID      PIC -(8)9.
+       01  WS-RECON-PRINT-COUNT      PIC ZZZZZZZZ9.
+       01  WS-RECON-PRINT-AMOUNT     PIC -(12)9.99.
+       01  WS-RECON-MAX-ENTRIES      PIC 9(3) COMP VALUE 100.
+       01  WS-RECON-COUNT-USED       PIC 9(3) COMP VALUE 0.
+       01  WS-RECON-FOUND-FLAG       PIC X VALUE 'N'.
+           88 RECON-BUCKET-FOUND     VALUE 'Y'.
+       01  WS-RECON-FILE-STATUS      PIC X(02) VALUE '00'.
+       01  WS-RECON-FILE-OPEN-FLAG   PIC X VALUE 'N'.
+           88 RECON-FILE-OPEN        VALUE 'Y'.
+       01  WS-RECON-TABLE.
+           05 WS-RECON-ENTRY OCCURS 100 TIMES INDEXED BY WS-RECON-IDX.
+               10 WS-RECON-BRANCH    PIC X(10).
+               10 WS-RECON-SUBTYPE   PIC X(30).
+               10 WS-RECON-COUNT     PIC 9(9) COMP VALUE 0.
+               10 WS-RECON-AMOUNT    PIC S9(13)V99 COMP-3 VALUE 0.
+
+      * MULTI-CURRENCY SUPPORT - CONVERT TO A COMMON REPORTING CURRENCY
+      * SO ACCOUNTTRANSACTIONS AMOUNTS ARE COMPARABLE ACROSS BRANCHES
+       01  WS-REPORT-CURRENCY        PIC X(03) VALUE 'USD'.
+       01  WS-FX-RATE                PIC S9(5)V9(6) COMP-3.
+       01  WS-FX-CONVERSION-FLAG     PIC X VALUE 'N'.
+           88 FX-CONVERSION-FAILED   VALUE 'Y'.
+           88 FX-CONVERSION-OK       VALUE 'N'.
+
+      * DORMANCY / LOW-BALANCE ALERT THRESHOLDS
+       01  WS-DORMANCY-DAYS          PIC 9(3) VALUE 90.
+       01  WS-DORMANCY-CUTOFF-TS     PIC X(26).
+       01  WS-LOW-BALANCE-THRESHOLD  PIC S9(13)V99 COMP-3 VALUE 100.00.
+
+      * RUN-MODE CONTROL - FULL RESCAN VS. DELTA SINCE LAST GOOD RUN
+       01  WS-RUN-MODE              PIC X(04) VALUE 'FULL'.
+           88 RUN-MODE-DELTA        VALUE 'DLTA'.
+           88 RUN-MODE-FULL         VALUE 'FULL'.
+       01  WS-LAST-RUN-TS           PIC X(26)
+                                     VALUE '0001-01-01-00.00.00.000000'.
+       01  WS-LAST-RUN-TS-IND       PIC S9(4) COMP VALUE 0.
+
+      * PARTITION BOUNDS - SPLIT THE ACTIVE BOOK ACROSS CONCURRENT JOB
+      * STEPS, EACH WITH ITS OWN PARM-DRIVEN RANGE/BRANCH AND ITS OWN
+      * CHECKPOINT/RUNLOG SCOPE (SEE 0510-BUILD-JOBNAME)
+       01  WS-PARTITION-ACCTID-LOW  PIC 9(10) VALUE 0.
+       01  WS-PARTITION-ACCTID-HIGH PIC 9(10) VALUE 9999999999.
+       01  WS-PARTITION-BRANCH      PIC X(10) VALUE SPACES.
 
        01  WS-CURRENT-TIMESTAMP    PIC X(26).
        01  WS-TEMP-FIELD           PIC X(100).
        01  WS-EOF-FLAG             PIC X VALUE 'N'.
            88 END-OF-CURSOR        VALUE 'Y'.
-
-       PROCEDURE DIVISION.
+       01  WS-RUN-ABORTED-FLAG     PIC X VALUE 'N'.
+           88 RUN-ABORTED          VALUE 'Y'.
+
+      * JCL PARM - POSITIONAL TEXT PASSED VIA //...EXEC PARM='....'
+       LINKAGE SECTION.
+       01  LK-PARM-RECORD.
+           05 LK-PARM-LENGTH        PIC S9(04) COMP.
+           05 LK-PARM-TEXT.
+               10 LK-PARM-MODE           PIC X(04).
+               10 LK-PARM-ACCTID-LOW     PIC 9(10).
+               10 LK-PARM-ACCTID-HIGH    PIC 9(10).
+               10 LK-PARM-BRANCH         PIC X(10).
+               10 FILLER                 PIC X(06).
+
+       PROCEDURE DIVISION USING LK-PARM-RECORD.
 
        0000-MAIN-PROCESS.
+           PERFORM 0500-PARSE-PARM
            PERFORM 1000-INITIALIZATION
            PERFORM 2000-PROCESS-RECORDS
            PERFORM 3000-FINALIZATION
            STOP RUN.
 
+       0500-PARSE-PARM.
+      * NO PARM, OR AN UNRECOGNIZED MODE, MEANS A FULL ACTIVE-BOOK RUN
+           SET RUN-MODE-FULL TO TRUE
+
+           IF LK-PARM-LENGTH > 0
+               IF LK-PARM-MODE = 'DLTA'
+                   SET RUN-MODE-DELTA TO TRUE
+               END-IF
+           END-IF
+
+           IF RUN-MODE-DELTA
+               DISPLAY 'RUN MODE: DELTA (CHANGED ACCOUNTS ONLY)'
+           ELSE
+               DISPLAY 'RUN MODE: FULL (ENTIRE ACTIVE BOOK)'
+           END-IF
+
+      * AN ACCOUNTID RANGE AND/OR BRANCHCODE MAY ALSO BE PASSED IN THE
+      * PARM SO THE ACTIVE BOOK CAN BE SPLIT ACROSS CONCURRENT JOB
+      * STEPS INSTEAD OF ONE LONG SINGLE-THREADED CURSOR WALK. EACH
+      * FIELD IS ONLY TRUSTED IF THE PARM TEXT WAS ACTUALLY LONG ENOUGH
+      * TO COVER ITS BYTE RANGE (MODE 1-4, ACCTID RANGE 5-24, BRANCH
+      * 25-34) - OTHERWISE IT IS READ OFF THE END OF WHAT WAS SUPPLIED
+           IF LK-PARM-LENGTH >= 24
+               IF LK-PARM-ACCTID-HIGH > 0
+                   MOVE LK-PARM-ACCTID-LOW  TO WS-PARTITION-ACCTID-LOW
+                   MOVE LK-PARM-ACCTID-HIGH TO WS-PARTITION-ACCTID-HIGH
+               END-IF
+           END-IF
+
+           IF LK-PARM-LENGTH >= 34
+               IF LK-PARM-BRANCH NOT = SPACES
+                   MOVE LK-PARM-BRANCH TO WS-PARTITION-BRANCH
+               END-IF
+           END-IF
+
+           IF WS-PARTITION-BRANCH NOT = SPACES
+              OR WS-PARTITION-ACCTID-HIGH NOT = 9999999999
+               DISPLAY 'PARTITION BOUNDS: ACCOUNTID '
+                   WS-PARTITION-ACCTID-LOW ' THRU '
+                   WS-PARTITION-ACCTID-HIGH ' BRANCH "'
+                   WS-PARTITION-BRANCH '"'
+           END-IF
+
+           PERFORM 0510-BUILD-JOBNAME.
+
+       0510-BUILD-JOBNAME.
+      * SCOPE THE CHECKPOINT/RUNLOG KEY TO THIS PARTITION SO CONCURRENT
+      * JOB STEPS EACH RESTART FROM THEIR OWN CHECKPOINT INSTEAD OF
+      * COLLIDING ON A SHARED 'ACCTXFRM' JOBNAME ROW. WHEN BOTH A
+      * BRANCH AND AN ACCOUNTID RANGE ARE SUPPLIED, BOTH MUST APPEAR IN
+      * THE JOBNAME - OTHERWISE TWO PARTITIONS ON THE SAME BRANCH BUT
+      * DIFFERENT RANGES WOULD COLLAPSE ONTO ONE JOBNAME AND SHARE A
+      * CHECKPOINT/WATERMARK
+           MOVE 'ACCTXFRM' TO WS-CHKPT-JOBNAME
+
+           IF WS-PARTITION-BRANCH NOT = SPACES
+               STRING 'ACCTXFRM-' DELIMITED BY SIZE
+                      WS-PARTITION-BRANCH DELIMITED BY SPACE
+                      INTO WS-CHKPT-JOBNAME
+               END-STRING
+           END-IF
+
+           IF WS-PARTITION-ACCTID-HIGH NOT = 9999999999
+               IF WS-PARTITION-BRANCH NOT = SPACES
+                   STRING WS-CHKPT-JOBNAME DELIMITED BY SPACE
+                          '-' DELIMITED BY SIZE
+                          WS-PARTITION-ACCTID-LOW DELIMITED BY SIZE
+                          INTO WS-CHKPT-JOBNAME
+                   END-STRING
+               ELSE
+                   STRING 'ACCTXFRM-' DELIMITED BY SIZE
+                          WS-PARTITION-ACCTID-LOW DELIMITED BY SIZE
+                          INTO WS-CHKPT-JOBNAME
+                   END-STRING
+               END-IF
+           END-IF.
+
        1000-INITIALIZATION.
            DISPLAY '================================================'
            DISPLAY 'ACCOUNT TRANSFORMATION PROGRAM STARTED'
@@ -78,16 +259,153 @@
 
       * GET CURRENT TIMESTAMP
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO WS-RUN-START-TS
+
+      * OPEN A ROW IN THE RUN-HISTORY TABLE FOR THIS EXECUTION AND
+      * CAPTURE THE GENERATED RUNID SO FINALIZATION CAN UPDATE IT.
+      * THE INSERT'S SQLCODE MUST BE CHECKED BEFORE THE FOLLOW-UP
+      * IDENTITY_VAL_LOCAL() SELECT OVERWRITES IT - OTHERWISE A FAILED
+      * INSERT GOES UNNOTICED AND WS-RUN-ID GETS POPULATED FROM WHATEVER
+      * IDENTITY VALUE THE CONNECTION LAST GENERATED, WHICH COULD BE AN
+      * UNRELATED EARLIER RUN. EVERY ROW THIS EXECUTION WRITES TO
+      * ACCOUNTTRANSACTIONS/ACCTXFRM_REJECTS (CreatedByRunID) AND THE
+      * 3000-FINALIZATION UPDATE ARE ALL KEYED OFF WS-RUN-ID, SO A BAD
+      * VALUE HERE WOULD CORRUPT THAT OTHER RUN'S RUNLOG ROW AND LET
+      * ACCTXREV REVERSE THE WRONG RUN - BOTH STEPS MUST ABORT THE JOB
+      * ON FAILURE RATHER THAN LIMP FORWARD WITH AN UNTRUSTWORTHY RUNID
+           EXEC SQL
+               INSERT INTO ACCTXFRM_RUNLOG
+               (JobName, RunStartTimestamp, RecordsRead,
+                RecordsInserted, RecordsFailed, HighestAcctID,
+                FinalSQLCode)
+               VALUES
+               (:WS-CHKPT-JOBNAME, :WS-RUN-START-TS, 0, 0, 0, 0, 0)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR OPENING RUNLOG ROW. SQLCODE: ' SQLCODE
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           EXEC SQL
+               SELECT IDENTITY_VAL_LOCAL()
+               INTO :WS-RUN-ID
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR READING GENERATED RUNID. SQLCODE: '
+                   SQLCODE
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           ELSE
+               DISPLAY 'RUN-HISTORY ID FOR THIS EXECUTION: ' WS-RUN-ID
+           END-IF
+
+      * ACCOUNTS WITH NO ACTIVITY SINCE THIS CUTOFF GET A DORMANCY
+      * ALERT TRANSACTION (SEE 2360-CHECK-DORMANCY-LOWBAL)
+           EXEC SQL
+               SELECT CURRENT TIMESTAMP - :WS-DORMANCY-DAYS DAYS
+               INTO :WS-DORMANCY-CUTOFF-TS
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: ERROR COMPUTING DORMANCY CUTOFF.'
+                   SQLCODE
+           END-IF
+
+      * LOOK UP LAST CHECKPOINT, IF ANY, SO AN ABENDED RUN CAN RESTART
+      * PAST THE LAST ACCOUNT IT COMMITTED INSTEAD OF FROM ACCOUNTID 1
+           EXEC SQL
+               SELECT LastAcctID
+               INTO :WS-LAST-CHKPT-ACCTID
+               FROM ACCTXFRM_CHECKPOINT
+               WHERE JobName = :WS-CHKPT-JOBNAME
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY 'RESTARTING AFTER CHECKPOINT, ACCOUNTID > '
+                           WS-LAST-CHKPT-ACCTID
+               WHEN 100
+                   MOVE 0 TO WS-LAST-CHKPT-ACCTID
+               WHEN OTHER
+                   DISPLAY 'WARNING: ERROR READING CHECKPOINT. SQLCODE:'
+                       SQLCODE
+                   MOVE 0 TO WS-LAST-CHKPT-ACCTID
+           END-EVALUATE
+
+      * IN DELTA MODE, ONLY ACCOUNTS THAT CHANGED SINCE THE LAST
+      * SUCCESSFUL RUN SHOULD PRODUCE A NEW TRANSACTION
+           IF RUN-MODE-DELTA
+      * MAX() OVER ZERO MATCHING ROWS (NO PRIOR SUCCESSFUL RUN FOR
+      * THIS JOBNAME) RETURNS A NULL, NOT SQLCODE 100 - A NULL
+      * INDICATOR IS REQUIRED OR DB2 RAISES SQLCODE -305 INSTEAD.
+      * ANY OTHER NEGATIVE SQLCODE HERE IS A REAL ERROR (CONNECTION
+      * LOST, TABLE MISSING, ...) AND MUST ABORT THE RUN RATHER THAN
+      * BE TREATED AS "NO PRIOR RUN", OR A DELTA RUN COULD SILENTLY
+      * SKIP EVERY ACCOUNT IT SHOULD HAVE PROCESSED
+               EXEC SQL
+                   SELECT MAX(RunEndTimestamp)
+                   INTO :WS-LAST-RUN-TS :WS-LAST-RUN-TS-IND
+                   FROM ACCTXFRM_RUNLOG
+                   WHERE FinalSQLCode = 0
+                     AND JobName = :WS-CHKPT-JOBNAME
+               END-EXEC
+
+               EVALUATE TRUE
+                   WHEN SQLCODE = 0 AND WS-LAST-RUN-TS-IND >= 0
+                       DISPLAY 'DELTA SINCE LAST GOOD RUN: '
+                           WS-LAST-RUN-TS
+                   WHEN SQLCODE = 0 AND WS-LAST-RUN-TS-IND < 0
+                       DISPLAY 'NO PRIOR SUCCESSFUL RUN - DELTA IS FULL'
+                       MOVE '0001-01-01-00.00.00.000000'
+                           TO WS-LAST-RUN-TS
+                   WHEN SQLCODE = 100
+                       DISPLAY 'NO PRIOR SUCCESSFUL RUN - DELTA IS FULL'
+                       MOVE '0001-01-01-00.00.00.000000'
+                           TO WS-LAST-RUN-TS
+                   WHEN SQLCODE = -305
+                       DISPLAY 'NO PRIOR SUCCESSFUL RUN - DELTA IS FULL'
+                       MOVE '0001-01-01-00.00.00.000000'
+                           TO WS-LAST-RUN-TS
+                   WHEN OTHER
+                       DISPLAY 'ERROR READING ACCTXFRM_RUNLOG FOR '
+                           'DELTA WATERMARK. SQLCODE: ' SQLCODE
+                       MOVE 8 TO RETURN-CODE
+                       STOP RUN
+               END-EVALUATE
+           END-IF
 
       * DECLARE CURSOR FOR ACTIVE ACCOUNTS
+      * WITH HOLD KEEPS THE CURSOR OPEN ACROSS THE PERIODIC CHECKPOINT
+      * COMMITS IN 2450-CHECKPOINT-COMMIT - WITHOUT IT, DB2's DEFAULT
+      * COMMIT BEHAVIOR CLOSES THE CURSOR AT THE FIRST CHECKPOINT AND
+      * THE NEXT FETCH FAILS
            EXEC SQL
-               DECLARE ACCTCUR CURSOR FOR
+               DECLARE ACCTCUR CURSOR WITH HOLD FOR
                SELECT AccountID, CustomerID, CustomerName,
                       AccountNumber, AccountType, Balance,
-                      BranchCode, KYCStatus, RiskScore,
+                      CurrencyCode, BranchCode, KYCStatus, RiskScore,
                       AccountStatus, CreatedDate, LastUpdated
                FROM CustomerAccounts
                WHERE AccountStatus = 'Active'
+      * A GENUINELY DORMANT ACCOUNT, BY DEFINITION, HAS NO RECENT
+      * LastUpdated AND WOULD OTHERWISE NEVER PASS THE DELTA FILTER
+      * BELOW - SO IT WOULD NEVER REACH 2360-CHECK-DORMANCY-LOWBAL ON
+      * A NORMAL NIGHTLY DELTA RUN. PULL IN DORMANCY-CANDIDATE ROWS
+      * ALONGSIDE CHANGED ROWS SO DORMANCY-ALERT STILL FIRES UNDER
+      * MODE=DLTA, NOT ONLY UNDER A FULL RESCAN
+                 AND (:WS-RUN-MODE NOT = 'DLTA'
+                      OR LastUpdated > :WS-LAST-RUN-TS
+                      OR LastUpdated < :WS-DORMANCY-CUTOFF-TS)
+                 AND AccountID > :WS-LAST-CHKPT-ACCTID
+                 AND AccountID > :WS-PARTITION-ACCTID-LOW
+                 AND AccountID <= :WS-PARTITION-ACCTID-HIGH
+                 AND (:WS-PARTITION-BRANCH = ' '
+                      OR BranchCode = :WS-PARTITION-BRANCH)
                ORDER BY AccountID
            END-EXEC
 
@@ -108,7 +426,22 @@
                STOP RUN
            END-IF
 
-           DISPLAY 'CURSOR OPENED SUCCESSFULLY'.
+           DISPLAY 'CURSOR OPENED SUCCESSFULLY'
+
+      * OPEN THE BRANCH/SUBTYPE RECONCILIATION REPORT FILE. THIS REPORT
+      * IS A BY-PRODUCT OF THE RUN, NOT THE REASON FOR IT - A PROBLEM
+      * OPENING IT MUST NOT ABEND THE CORE ACCOUNTTRANSACTIONS WORK, SO
+      * A FAILURE IS LOGGED AND REPORT WRITES ARE SKIPPED FOR THIS RUN
+           OPEN OUTPUT RECON-REPORT-FILE
+
+           IF WS-RECON-FILE-STATUS NOT = '00'
+               DISPLAY 'WARNING: ERROR OPENING RECON REPORT FILE. '
+                   'FILE STATUS: ' WS-RECON-FILE-STATUS
+               DISPLAY 'RECONCILIATION REPORT WILL NOT BE PRODUCED '
+                   'FOR THIS RUN.'
+           ELSE
+               SET RECON-FILE-OPEN TO TRUE
+           END-IF.
 
        2000-PROCESS-RECORDS.
            PERFORM 2100-FETCH-RECORD
@@ -124,6 +457,7 @@
                    :WS-ACCT-NUM,
                    :WS-ACCT-TYPE,
                    :WS-BALANCE,
+                   :WS-CURR-CODE,
                    :WS-BRANCH,
                    :WS-KYC,
                    :WS-RISK,
@@ -135,17 +469,39 @@
            EVALUATE SQLCODE
                WHEN 0
                    ADD 1 TO WS-RECORDS-READ
+                   MOVE WS-ACCT-ID TO WS-HIGHEST-ACCTID
                WHEN 100
                    SET END-OF-CURSOR TO TRUE
                WHEN OTHER
                    DISPLAY 'FETCH ERROR. SQLCODE: ' SQLCODE
                    SET END-OF-CURSOR TO TRUE
+                   SET RUN-ABORTED TO TRUE
            END-EVALUATE.
 
        2200-PROCESS-LOOP.
            IF NOT END-OF-CURSOR
                PERFORM 2300-TRANSFORM-DATA
-               PERFORM 2400-INSERT-RECORD
+      * THE COMPLIANCE CHECK ONLY LOOKS AT WS-RISK/WS-KYC, NOT THE
+      * CONVERTED AMOUNT, SO IT RUNS REGARDLESS OF WHETHER FX
+      * CONVERSION SUCCEEDED - AN ACCOUNT MUST NOT ESCAPE THE
+      * COMPLIANCE EXCEPTION LIST MERELY BECAUSE ITS CURRENCY
+      * COULDN'T BE CONVERTED
+               PERFORM 2350-CHECK-COMPLIANCE-RISK
+               IF FX-CONVERSION-FAILED
+                   PERFORM 2330-REJECT-FX-CONVERSION
+               ELSE
+                   PERFORM 2400-INSERT-RECORD
+                   PERFORM 2360-CHECK-LOW-BALANCE
+               END-IF
+      * DORMANCY ONLY DEPENDS ON WS-UPDATED, NOT THE CONVERTED AMOUNT,
+      * SO (LIKE 2350-CHECK-COMPLIANCE-RISK ABOVE) IT RUNS REGARDLESS
+      * OF WHETHER FX CONVERSION SUCCEEDED - AN ACCOUNT MUST NOT ESCAPE
+      * A DORMANCY-ALERT MERELY BECAUSE ITS CURRENCY COULDN'T BE
+      * CONVERTED. LOW-BALANCE STAYS GATED ON FX SUCCESS ABOVE SINCE
+      * IT COMPARES THE CONVERTED TGT-AMOUNT, WHICH ISN'T MEANINGFUL
+      * FOR A REJECTED ROW
+               PERFORM 2355-CHECK-DORMANCY
+               PERFORM 2450-CHECKPOINT-COMMIT
                PERFORM 2100-FETCH-RECORD
            END-IF.
 
@@ -177,9 +533,10 @@
                    MOVE 'GEN-Inquiry' TO TGT-SUBTYPE
            END-EVALUATE
 
-      * MOVE BALANCE TO AMOUNT AND RUNNING BALANCE
-           MOVE WS-BALANCE TO TGT-AMOUNT
-           MOVE WS-BALANCE TO TGT-RUNBAL
+      * CONVERT BALANCE TO THE COMMON REPORTING CURRENCY
+           MOVE WS-BALANCE TO TGT-ORIG-AMOUNT
+           MOVE WS-CURR-CODE TO TGT-ORIG-CURR-CODE
+           PERFORM 2320-CONVERT-CURRENCY
 
       * MOVE BRANCH CODE
            MOVE WS-BRANCH TO TGT-BRANCH
@@ -201,27 +558,253 @@
                DISPLAY 'PROCESSED ' WS-RECORDS-READ ' RECORDS'
            END-IF.
 
+       2320-CONVERT-CURRENCY.
+      * IF THE ACCOUNT ALREADY BOOKS IN THE REPORTING CURRENCY THERE
+      * IS NOTHING TO CONVERT; OTHERWISE LOOK UP THE RATE AND APPLY IT
+      * SO AMOUNTS ARE COMPARABLE ACROSS BRANCHES IN ACCOUNTTRANSACTIONS
+      * A MISSING RATE IS NOT SAFE TO DEFAULT TO 1:1 - THAT WOULD MIX
+      * CURRENCIES IN THE SAME AMOUNT COLUMN, SO THE ROW IS REJECTED
+      * INSTEAD (SEE 2330-REJECT-FX-CONVERSION)
+           MOVE WS-REPORT-CURRENCY TO TGT-CURR-CODE
+           SET FX-CONVERSION-OK TO TRUE
+
+           IF WS-CURR-CODE = WS-REPORT-CURRENCY
+               MOVE WS-BALANCE TO TGT-AMOUNT
+               MOVE WS-BALANCE TO TGT-RUNBAL
+           ELSE
+               EXEC SQL
+                   SELECT ExchangeRate
+                   INTO :WS-FX-RATE
+                   FROM CurrencyRates
+                   WHERE FromCurrency = :WS-CURR-CODE
+                     AND ToCurrency = :WS-REPORT-CURRENCY
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       COMPUTE TGT-AMOUNT ROUNDED =
+                           WS-BALANCE * WS-FX-RATE
+                       MOVE TGT-AMOUNT TO TGT-RUNBAL
+                   WHEN OTHER
+                       DISPLAY 'WARNING: NO FX RATE FOR '
+                           WS-CURR-CODE ' TO ' WS-REPORT-CURRENCY
+                           ', REJECTING ROW'
+                       MOVE SQLCODE TO WS-SAVED-SQLCODE
+                       MOVE SQLERRM TO WS-SAVED-SQLERRM
+                       MOVE 0 TO TGT-AMOUNT
+                       MOVE 0 TO TGT-RUNBAL
+                       SET FX-CONVERSION-FAILED TO TRUE
+               END-EVALUATE
+           END-IF.
+
+       2330-REJECT-FX-CONVERSION.
+      * NO RATE COULD BE FOUND TO CONVERT THIS ACCOUNT'S BALANCE TO THE
+      * REPORTING CURRENCY - CAPTURE IT IN ACCTXFRM_REJECTS (THE SAME
+      * MECHANISM USED FOR A FAILED INSERT) INSTEAD OF INSERTING IT AS
+      * GOOD DATA WITH A FACE-VALUE AMOUNT IN THE WRONG CURRENCY
+           ADD 1 TO WS-RECORDS-FAILED
+           DISPLAY 'FX CONVERSION FAILED FOR ACCOUNT: ' WS-ACCT-NUM
+           PERFORM 2410-INSERT-REJECT.
+
+       2350-CHECK-COMPLIANCE-RISK.
+      * FLAG ACCOUNTS WITH AN ELEVATED RISK SCORE OR A KYC STATUS
+      * THAT ISN'T PASSING SO COMPLIANCE GETS A DAILY EXCEPTION LIST
+      * INSTEAD OF FINDING OUT BY QUERYING CUSTOMERACCOUNTS DIRECTLY
+           IF WS-RISK > WS-RISK-THRESHOLD OR NOT KYC-STATUS-PASSING
+               MOVE FUNCTION CURRENT-DATE TO WS-COMPLIANCE-TIMESTAMP
+
+               EXEC SQL
+                   INSERT INTO ACCTXFRM_COMPLIANCE_REVIEW
+                   (AccountID, CustomerID, AccountNumber, KYCStatus,
+                    RiskScore, BranchCode, ReviewTimestamp)
+                   VALUES
+                   (:WS-ACCT-ID, :WS-CUST-ID, :WS-ACCT-NUM, :WS-KYC,
+                    :WS-RISK, :WS-BRANCH, :WS-COMPLIANCE-TIMESTAMP)
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY 'WARNING: ERROR WRITING COMPLIANCE ROW.'
+                       SQLCODE
+               END-IF
+           END-IF.
+
+       2355-CHECK-DORMANCY.
+      * EMIT A DISTINCT ALERT TRANSACTION FOR ACCOUNTS TRENDING TOWARD
+      * DORMANCY, SO DOWNSTREAM COLLECTIONS/RETENTION WORKFLOWS DON'T
+      * NEED THEIR OWN SCAN OF CUSTOMERACCOUNTS. REUSES 2400-INSERT-
+      * RECORD AGAINST THE SAME TGT- FIELDS; WHEN FX CONVERSION
+      * SUCCEEDED, TGT-SUBTYPE/TGT-DESC ARE OVERWRITTEN HERE ONLY AFTER
+      * THE MAIN INQUIRY ROW HAS ALREADY BEEN INSERTED/BUCKETED - AND
+      * WHEN IT FAILED, ONLY AFTER 2330-REJECT-FX-CONVERSION HAS
+      * ALREADY CAPTURED THE REJECT ROW
+           IF WS-UPDATED < WS-DORMANCY-CUTOFF-TS
+               MOVE 'DORMANCY-ALERT' TO TGT-SUBTYPE
+               INITIALIZE TGT-DESC
+               STRING 'Customer: ' DELIMITED BY SIZE
+                      WS-CUST-NAME DELIMITED BY SPACE
+                      ' - no activity since ' DELIMITED BY SIZE
+                      WS-UPDATED DELIMITED BY SIZE
+                      INTO TGT-DESC
+               END-STRING
+               PERFORM 2400-INSERT-RECORD
+           END-IF.
+
+       2360-CHECK-LOW-BALANCE.
+      * COMPARE THE REPORTING-CURRENCY AMOUNT, NOT THE NATIVE-CURRENCY
+      * WS-BALANCE, SINCE THE THRESHOLD IS IMPLICITLY IN THAT CURRENCY.
+      * ONLY PERFORMED WHEN FX CONVERSION SUCCEEDED (SEE 2200-PROCESS-
+      * LOOP) SINCE TGT-AMOUNT ISN'T MEANINGFUL FOR A REJECTED ROW
+           IF TGT-AMOUNT < WS-LOW-BALANCE-THRESHOLD
+               MOVE 'LOW-BAL-WARNING' TO TGT-SUBTYPE
+               INITIALIZE TGT-DESC
+               STRING 'Customer: ' DELIMITED BY SIZE
+                      WS-CUST-NAME DELIMITED BY SPACE
+                      ' - balance below threshold' DELIMITED BY SIZE
+                      INTO TGT-DESC
+               END-STRING
+               PERFORM 2400-INSERT-RECORD
+           END-IF.
+
        2400-INSERT-RECORD.
            EXEC SQL
                INSERT INTO AccountTransactions
                (AccountID, CustomerID, AccountNumber, Description,
                 TransactionSubType, Amount, RunningBalance,
+                CurrencyCode, OriginalAmount, OriginalCurrencyCode,
                 BranchCode, ReferenceNumber, TransactionDate,
-                ProcessingStatus)
+                ProcessingStatus, CreatedByRunID)
                VALUES
                (:TGT-ACCT-ID, :TGT-CUST-ID, :TGT-ACCT-NUM,
                 :TGT-DESC, :TGT-SUBTYPE, :TGT-AMOUNT,
-                :TGT-RUNBAL, :TGT-BRANCH, :TGT-REFNUM,
-                :TGT-TRANS-DATE, :TGT-PROC-STATUS)
+                :TGT-RUNBAL, :TGT-CURR-CODE, :TGT-ORIG-AMOUNT,
+                :TGT-ORIG-CURR-CODE, :TGT-BRANCH, :TGT-REFNUM,
+                :TGT-TRANS-DATE, :TGT-PROC-STATUS, :WS-RUN-ID)
            END-EXEC
 
            IF SQLCODE = 0
                ADD 1 TO WS-RECORDS-INSERTED
+               PERFORM 2500-ACCUMULATE-RECON
            ELSE
                ADD 1 TO WS-RECORDS-FAILED
                DISPLAY 'INSERT FAILED FOR ACCOUNT: ' WS-ACCT-NUM
                DISPLAY 'SQLCODE: ' SQLCODE
                DISPLAY 'SQLERRM: ' SQLERRM
+               MOVE SQLCODE TO WS-SAVED-SQLCODE
+               MOVE SQLERRM TO WS-SAVED-SQLERRM
+               PERFORM 2410-INSERT-REJECT
+           END-IF.
+
+       2410-INSERT-REJECT.
+      * PRESERVE THE ROW THAT FAILED TO TRANSFORM SO OPS CAN REVIEW
+      * AND RESUBMIT IT INSTEAD OF MINING THE JOB LOG FOR IT
+           MOVE FUNCTION CURRENT-DATE TO WS-REJECT-TIMESTAMP
+
+           EXEC SQL
+               INSERT INTO ACCTXFRM_REJECTS
+               (AccountID, CustomerID, AccountNumber, Description,
+                TransactionSubType, Amount, RunningBalance,
+                CurrencyCode, OriginalAmount, OriginalCurrencyCode,
+                BranchCode, ReferenceNumber, TransactionDate,
+                SQLCode, SQLErrorMessage, RejectTimestamp)
+               VALUES
+               (:TGT-ACCT-ID, :TGT-CUST-ID, :TGT-ACCT-NUM,
+                :TGT-DESC, :TGT-SUBTYPE, :TGT-AMOUNT,
+                :TGT-RUNBAL, :TGT-CURR-CODE, :TGT-ORIG-AMOUNT,
+                :TGT-ORIG-CURR-CODE, :TGT-BRANCH, :TGT-REFNUM,
+                :TGT-TRANS-DATE, :WS-SAVED-SQLCODE,
+                :WS-SAVED-SQLERRM, :WS-REJECT-TIMESTAMP)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: UNABLE TO WRITE REJECT ROW. SQLCODE:'
+                   SQLCODE
+           END-IF.
+
+       2500-ACCUMULATE-RECON.
+      * ROLL EACH SUCCESSFUL INSERT UP INTO ITS BRANCH/SUBTYPE BUCKET
+      * SO OPS CAN BALANCE THEIR OWN BOOK AGAINST THIS RUN
+           MOVE 'N' TO WS-RECON-FOUND-FLAG
+
+           IF WS-RECON-COUNT-USED > 0
+               PERFORM 2510-FIND-RECON-BUCKET
+                   VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-COUNT-USED
+                      OR RECON-BUCKET-FOUND
+           END-IF
+
+           IF NOT RECON-BUCKET-FOUND
+              AND WS-RECON-COUNT-USED < WS-RECON-MAX-ENTRIES
+               ADD 1 TO WS-RECON-COUNT-USED
+               MOVE WS-RECON-COUNT-USED TO WS-RECON-IDX
+               MOVE TGT-BRANCH  TO WS-RECON-BRANCH(WS-RECON-IDX)
+               MOVE TGT-SUBTYPE TO WS-RECON-SUBTYPE(WS-RECON-IDX)
+               MOVE 0 TO WS-RECON-COUNT(WS-RECON-IDX)
+               MOVE 0 TO WS-RECON-AMOUNT(WS-RECON-IDX)
+               SET RECON-BUCKET-FOUND TO TRUE
+           END-IF
+
+           IF RECON-BUCKET-FOUND
+               ADD 1 TO WS-RECON-COUNT(WS-RECON-IDX)
+               ADD TGT-AMOUNT TO WS-RECON-AMOUNT(WS-RECON-IDX)
+           ELSE
+               DISPLAY 'WARNING: RECON BUCKET TABLE FULL, BUCKET LOST'
+           END-IF.
+
+       2510-FIND-RECON-BUCKET.
+           IF WS-RECON-BRANCH(WS-RECON-IDX) = TGT-BRANCH
+              AND WS-RECON-SUBTYPE(WS-RECON-IDX) = TGT-SUBTYPE
+               SET RECON-BUCKET-FOUND TO TRUE
+           END-IF.
+
+       2450-CHECKPOINT-COMMIT.
+      * EVERY WS-COMMIT-INTERVAL ROWS, RECORD HOW FAR WE GOT AND COMMIT
+      * WHAT HAS BEEN INSERTED, SO A MID-RUN ABEND ONLY LOSES THE
+      * CURRENT BATCH INSTEAD OF THE WHOLE CURSOR WALK. THE CHECKPOINT
+      * ROW MUST BE SAVED IN THE SAME UNIT OF WORK AS THE DATA IT
+      * DESCRIBES - IF IT WERE SAVED AFTER THE COMMIT, AN ABEND BETWEEN
+      * THE TWO WOULD LEAVE THE CHECKPOINT POINTING TO THE PRIOR
+      * INTERVAL EVEN THOUGH THIS INTERVAL'S INSERTS WERE ALREADY
+      * COMMITTED, AND A RESTART WOULD REPROCESS THEM AS DUPLICATES
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-COMMIT-INTERVAL) = 0
+               MOVE WS-ACCT-ID TO WS-LAST-CHKPT-ACCTID
+               PERFORM 2460-SAVE-CHECKPOINT
+
+               EXEC SQL
+                   COMMIT WORK
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY 'ERROR ON CHECKPOINT COMMIT. SQLCODE: '
+                           SQLCODE
+                   SET RUN-ABORTED TO TRUE
+                   SET END-OF-CURSOR TO TRUE
+               ELSE
+                   DISPLAY 'CHECKPOINT COMMITTED THROUGH ACCOUNTID '
+                           WS-LAST-CHKPT-ACCTID
+               END-IF
+           END-IF.
+
+       2460-SAVE-CHECKPOINT.
+           EXEC SQL
+               UPDATE ACCTXFRM_CHECKPOINT
+               SET LastAcctID = :WS-LAST-CHKPT-ACCTID,
+                   CheckpointTimestamp = :WS-CURRENT-TIMESTAMP
+               WHERE JobName = :WS-CHKPT-JOBNAME
+           END-EXEC
+
+           IF SQLCODE = 100
+               EXEC SQL
+                   INSERT INTO ACCTXFRM_CHECKPOINT
+                   (JobName, LastAcctID, CheckpointTimestamp)
+                   VALUES
+                   (:WS-CHKPT-JOBNAME, :WS-LAST-CHKPT-ACCTID,
+                    :WS-CURRENT-TIMESTAMP)
+               END-EXEC
+           END-IF
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: ERROR SAVING CHECKPOINT. SQLCODE: '
+                       SQLCODE
            END-IF.
 
        3000-FINALIZATION.
@@ -240,15 +823,126 @@
                COMMIT WORK
            END-EXEC
 
+      * PRESERVE THE ORIGINAL ABORT CAUSE (A FETCH OR CHECKPOINT-COMMIT
+      * FAILURE EARLIER IN THE RUN) INSTEAD OF LETTING A FINAL COMMIT
+      * THAT HAPPENS TO SUCCEED OVERWRITE IT WITH SQLCODE 0 - OTHERWISE
+      * THE RUNLOG ROW RECORDS "SUCCESS" FOR A RUN THAT DIDN'T FINISH,
+      * AND A LATER DELTA RUN WOULD TRUST ITS WATERMARK
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-FINAL-SQLCODE
+           ELSE
+               IF RUN-ABORTED
+                   MOVE 8 TO WS-FINAL-SQLCODE
+               ELSE
+                   MOVE 0 TO WS-FINAL-SQLCODE
+               END-IF
+           END-IF
+
            IF SQLCODE NOT = 0
                DISPLAY 'ERROR COMMITTING TRANSACTION. SQLCODE: '
                        SQLCODE
                MOVE 8 TO RETURN-CODE
+               SET RUN-ABORTED TO TRUE
+           END-IF
+
+           IF RUN-ABORTED
+               DISPLAY '==========================================='
+               DISPLAY 'TRANSFORMATION DID NOT COMPLETE SUCCESSFULLY'
+               DISPLAY 'RECORDS READ:     ' WS-RECORDS-READ
+               DISPLAY 'RECORDS INSERTED: ' WS-RECORDS-INSERTED
+               DISPLAY 'RECORDS FAILED:   ' WS-RECORDS-FAILED
+               DISPLAY '==========================================='
            ELSE
-               DISPLAY '================================================'
+               DISPLAY '==========================================='
                DISPLAY 'TRANSFORMATION COMPLETED SUCCESSFULLY'
                DISPLAY 'RECORDS READ:     ' WS-RECORDS-READ
                DISPLAY 'RECORDS INSERTED: ' WS-RECORDS-INSERTED
                DISPLAY 'RECORDS FAILED:   ' WS-RECORDS-FAILED
-               DISPLAY '================================================'
+               DISPLAY '==========================================='
+           END-IF
+
+      * CLOSE OUT THIS RUN'S ROW IN THE RUN-HISTORY TABLE SO BATCH
+      * DURATION AND FAILURE TRENDS CAN BE REPORTED ON LATER
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+
+           EXEC SQL
+               UPDATE ACCTXFRM_RUNLOG
+               SET RunEndTimestamp = :WS-CURRENT-TIMESTAMP,
+                   RecordsRead = :WS-RECORDS-READ,
+                   RecordsInserted = :WS-RECORDS-INSERTED,
+                   RecordsFailed = :WS-RECORDS-FAILED,
+                   HighestAcctID = :WS-HIGHEST-ACCTID,
+                   FinalSQLCode = :WS-FINAL-SQLCODE
+               WHERE RunID = :WS-RUN-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: ERROR UPDATING RUNLOG ROW. SQLCODE:'
+                   SQLCODE
+           END-IF
+
+      * ON A CLEAN FINISH, CLEAR THE CHECKPOINT SO THE NEXT SCHEDULED
+      * RUN STARTS FROM THE TOP OF THE ACTIVE BOOK AGAIN. ON AN ABORT,
+      * LEAVE IT IN PLACE SO A RESTART RUN PICKS UP WHERE WE STOPPED.
+           IF NOT RUN-ABORTED
+               EXEC SQL
+                   DELETE FROM ACCTXFRM_CHECKPOINT
+                   WHERE JobName = :WS-CHKPT-JOBNAME
+               END-EXEC
+           END-IF
+
+      * WRITE THE BRANCH/SUBTYPE CONTROL-TOTAL RECONCILIATION REPORT,
+      * UNLESS THE FILE NEVER OPENED SUCCESSFULLY
+           IF RECON-FILE-OPEN
+               PERFORM 3100-WRITE-RECON-REPORT
+               CLOSE RECON-REPORT-FILE
+               IF WS-RECON-FILE-STATUS NOT = '00'
+                   DISPLAY 'WARNING: ERROR CLOSING RECON REPORT FILE. '
+                       'FILE STATUS: ' WS-RECON-FILE-STATUS
+               END-IF
+           END-IF.
+
+       3100-WRITE-RECON-REPORT.
+           MOVE WS-RUN-ID TO WS-RECON-PRINT-RUNID
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING 'BRANCH/SUBTYPE RECONCILIATION - ACCTXFRM RUN '
+                  WS-RECON-PRINT-RUNID DELIMITED BY SIZE
+                  INTO RECON-REPORT-RECORD
+           END-STRING
+           PERFORM 3120-WRITE-RECON-RECORD
+
+           MOVE 'BRANCH     SUBTYPE                        COUNT'
+               TO RECON-REPORT-RECORD
+           PERFORM 3120-WRITE-RECON-RECORD
+           MOVE '                 AMOUNT'
+               TO RECON-REPORT-RECORD
+           PERFORM 3120-WRITE-RECON-RECORD
+
+           IF WS-RECON-COUNT-USED > 0
+               PERFORM 3110-WRITE-RECON-LINE
+                   VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-COUNT-USED
+           END-IF.
+
+       3110-WRITE-RECON-LINE.
+           MOVE WS-RECON-COUNT(WS-RECON-IDX) TO WS-RECON-PRINT-COUNT
+           MOVE WS-RECON-AMOUNT(WS-RECON-IDX) TO WS-RECON-PRINT-AMOUNT
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING WS-RECON-BRANCH(WS-RECON-IDX)  DELIMITED BY SIZE
+                  ' '                            DELIMITED BY SIZE
+                  WS-RECON-SUBTYPE(WS-RECON-IDX) DELIMITED BY SIZE
+                  ' '                            DELIMITED BY SIZE
+                  WS-RECON-PRINT-COUNT           DELIMITED BY SIZE
+                  ' '                            DELIMITED BY SIZE
+                  WS-RECON-PRINT-AMOUNT          DELIMITED BY SIZE
+                  INTO RECON-REPORT-RECORD
+           END-STRING
+           PERFORM 3120-WRITE-RECON-RECORD.
+
+       3120-WRITE-RECON-RECORD.
+           WRITE RECON-REPORT-RECORD
+
+           IF WS-RECON-FILE-STATUS NOT = '00'
+               DISPLAY 'WARNING: ERROR WRITING RECON REPORT RECORD. '
+                   'FILE STATUS: ' WS-RECON-FILE-STATUS
            END-IF.
